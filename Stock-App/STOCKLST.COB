@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stock-list.
+      *********************************
+      *AUTHOR. MURAT KU�.
+      *DATE-WRITTEN. 15/06/2023.
+      *PURPOSE. PRINTS EVERY ITEM ON ITEM-FILE, IN ITEM-CODE
+      *ORDER, FOR A FULL STOCK TAKE OR A WAREHOUSE HAND-OUT SHEET.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\itemfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+           SELECT LISTING-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\stocklist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       COPY ITEMREC.
+
+       FD  LISTING-FILE.
+       01  LISTING-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-FILE PIC X VALUE "N".
+
+       01  HEADING-LINE-1.
+           02 FILLER PIC X(20) VALUE "ITEM CODE".
+           02 FILLER PIC X(22) VALUE "ITEM NAME".
+           02 FILLER PIC X(15) VALUE "ITEM PRICE".
+           02 FILLER PIC X(15) VALUE "QTY ON HAND".
+
+       01  DETAIL-LINE.
+           02 DL-ITEM-CODE PIC X(5).
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 DL-ITEM-NAME PIC X(20).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DL-ITEM-PRICE PIC $Z(5)9.9(2).
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 DL-QUANTITY PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       START-PARAG.
+           OPEN INPUT ITEM-FILE.
+           OPEN OUTPUT LISTING-FILE.
+
+           MOVE HEADING-LINE-1 TO LISTING-LINE.
+           WRITE LISTING-LINE.
+
+           READ ITEM-FILE NEXT RECORD
+               AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               PERFORM WRITE-DETAIL-LINE
+               READ ITEM-FILE NEXT RECORD
+                   AT END MOVE "Y" TO END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+           CLOSE ITEM-FILE.
+           CLOSE LISTING-FILE.
+           STOP RUN.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE ITEM-CODE TO DL-ITEM-CODE.
+           MOVE ITEM-NAME TO DL-ITEM-NAME.
+           MOVE ITEM-PRICE TO DL-ITEM-PRICE.
+           MOVE QUANTITY-ON-HAND TO DL-QUANTITY.
+           MOVE DETAIL-LINE TO LISTING-LINE.
+           WRITE LISTING-LINE.
