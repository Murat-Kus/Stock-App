@@ -0,0 +1,11 @@
+      *********************************
+      *ITEMREC.CPY - STOCK ITEM RECORD LAYOUT
+      *SHARED BY ALL PROGRAMS THAT OPEN ITEM-FILE.
+      *********************************
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20).
+        02 ITEM-CODE PIC X(5).
+        02 ITEM-PRICE PIC $Z(5)9.9(2).
+        02 QUANTITY-ON-HAND PIC 9(5).
+        02 REORDER-LEVEL PIC 9(5).
+        02 ITEM-SUPPLIER-CODE PIC X(5).
