@@ -0,0 +1,11 @@
+      *********************************
+      *OPERREC.CPY - OPERATOR LOGIN RECORD LAYOUT
+      *SHARED BY ANY PROGRAM THAT NEEDS TO LOG AN OPERATOR IN AND
+      *CHECK THEIR ROLE BEFORE ALLOWING A DESTRUCTIVE ACTION.
+      *********************************
+       01  OPERATOR-RECORD.
+        02 OPERATOR-ID PIC X(10).
+        02 OPERATOR-PASSWORD PIC X(10).
+        02 OPERATOR-ROLE PIC X(01).
+           88 OPERATOR-IS-SUPERVISOR VALUE "S".
+           88 OPERATOR-IS-CLERK VALUE "C".
