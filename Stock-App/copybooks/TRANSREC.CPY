@@ -0,0 +1,16 @@
+      *********************************
+      *TRANSREC.CPY - STOCK BATCH TRANSACTION RECORD LAYOUT
+      *ONE RECORD PER ADD/UPDATE/DELETE TO BE APPLIED TO ITEM-FILE
+      *BY THE UNATTENDED BATCH ENTRY POINT.
+      *********************************
+       01  TRANS-RECORD.
+        02 TRANS-ITEM-CODE PIC X(5).
+        02 TRANS-ACTION PIC X(1).
+           88 TRANS-ACTION-ADD VALUE "A".
+           88 TRANS-ACTION-UPDATE VALUE "U".
+           88 TRANS-ACTION-DELETE VALUE "D".
+        02 TRANS-NEW-NAME PIC X(20).
+        02 TRANS-NEW-PRICE PIC 9(6)V99.
+        02 TRANS-NEW-QTY PIC 9(5).
+        02 TRANS-NEW-REORDER-LEVEL PIC 9(5).
+        02 TRANS-NEW-SUPPLIER-CODE PIC X(5).
