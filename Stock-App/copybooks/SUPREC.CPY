@@ -0,0 +1,9 @@
+      *********************************
+      *SUPREC.CPY - SUPPLIER MASTER RECORD LAYOUT
+      *SHARED BY ALL PROGRAMS THAT OPEN SUPPLIER-FILE.
+      *********************************
+       01  SUPPLIER-RECORD.
+        02 SUPPLIER-NAME PIC X(20).
+        02 SUPPLIER-CODE PIC X(5).
+        02 SUPPLIER-CONTACT PIC X(20).
+        02 LEAD-TIME PIC 9(3).
