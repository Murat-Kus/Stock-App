@@ -0,0 +1,14 @@
+      *********************************
+      *AUDITREC.CPY - AUDIT TRAIL RECORD LAYOUT
+      *WRITTEN BY ADD-ITEM, DELETE-ITEM AND UPDATE-ITEM WHENEVER
+      *THEY CHANGE ITEM-FILE, SO CHANGES CAN BE TRACED BACK TO
+      *AN OPERATOR AND A DATE/TIME.
+      *********************************
+       01  AUDIT-RECORD.
+        02 AUDIT-DATE PIC 9(8).
+        02 AUDIT-TIME PIC 9(8).
+        02 AUDIT-OPERATOR PIC X(10).
+        02 AUDIT-ACTION PIC X(6).
+        02 AUDIT-ITEM-CODE PIC X(5).
+        02 AUDIT-OLD-VALUE PIC X(40).
+        02 AUDIT-NEW-VALUE PIC X(40).
