@@ -14,24 +14,85 @@
            ACCESS MODE IS RANDOM
            RECORD KEY IS ITEM-CODE.
 
+           SELECT AUDIT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\auditfile.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DELETED-ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\delitems.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUPPLIER-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\supplierfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SUPPLIER-CODE.
+
+           SELECT OPERATOR-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\operatorfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OPERATOR-ID.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  ITEM-FILE.
-       01  STOCK-ITEMS.
-        02 ITEM-NAME PIC X(20).
-        02 ITEM-CODE PIC X(5).
-        02 ITEM-PRICE PIC $Z(5)9.9(2).
+       COPY ITEMREC.
+
+       FD  SUPPLIER-FILE.
+       COPY SUPREC.
+
+       FD  OPERATOR-FILE.
+       COPY OPERREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  DELETED-ITEM-FILE.
+       COPY ITEMREC REPLACING == STOCK-ITEMS ==
+           BY == DELETED-STOCK-ITEMS ==
+           == ITEM-NAME ==     BY == DEL-ITEM-NAME ==
+           == ITEM-CODE ==     BY == DEL-ITEM-CODE ==
+           == ITEM-PRICE ==    BY == DEL-ITEM-PRICE ==
+           == QUANTITY-ON-HAND == BY == DEL-QUANTITY-ON-HAND ==
+           == REORDER-LEVEL == BY == DEL-REORDER-LEVEL ==
+           == ITEM-SUPPLIER-CODE == BY == DEL-ITEM-SUPPLIER-CODE ==.
 
        WORKING-STORAGE SECTION.
 
        01  CHOISE PIC 9.
        01  STAY-OPEN PIC X VALUE "Y".
        01  ITEM-EXIST PIC X.
+       01  MOVEMENT-QTY PIC 9(5).
+       01  CURRENT-OPERATOR PIC X(10).
+       01  CODE-VALID PIC X.
+       01  PRICE-VALID PIC X.
+       01  PRICE-INPUT PIC X(10).
+       01  SUPPLIER-EXIST PIC X.
+       01  OPERATOR-EXIST PIC X.
+       01  LOGIN-OK PIC X VALUE "N".
+       01  OPERATOR-INPUT-PASSWORD PIC X(10).
+       01  CURRENT-ROLE PIC X(01).
+           88 CURRENT-OPERATOR-IS-SUPERVISOR VALUE "S".
+       01  OPERATOR-FILE-EMPTY PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        START-PARAG.
        OPEN I-O ITEM-FILE.
+           OPEN I-O SUPPLIER-FILE.
+           OPEN I-O OPERATOR-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND DELETED-ITEM-FILE.
+
+           READ OPERATOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO OPERATOR-FILE-EMPTY
+           END-READ.
+           IF OPERATOR-FILE-EMPTY = "Y"
+               PERFORM BOOTSTRAP-OPERATOR
+           END-IF.
+
+           PERFORM LOGIN-PARAG.
 
            PERFORM UNTIL STAY-OPEN="N"
            DISPLAY " "
@@ -40,6 +101,11 @@
            DISPLAY "2: DELETE ITEM"
            DISPLAY "3: UPDATE ITEM"
            DISPLAY "4: GET ITEM"
+           DISPLAY "5: RECEIVE STOCK"
+           DISPLAY "6: ISSUE STOCK"
+           DISPLAY "7: ADD SUPPLIER"
+           DISPLAY "8: GET SUPPLIER"
+           DISPLAY "9: ADD OPERATOR"
            DISPLAY "0: QUIT"
            DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING
            ACCEPT CHOISE
@@ -48,52 +114,191 @@
                WHEN 2 PERFORM DELETE-ITEM
                WHEN 3 PERFORM UPDATE-ITEM
                WHEN 4 PERFORM GET-ITEM
+               WHEN 5 PERFORM RECEIVE-STOCK
+               WHEN 6 PERFORM ISSUE-STOCK
+               WHEN 7 PERFORM ADD-SUPPLIER
+               WHEN 8 PERFORM GET-SUPPLIER
+               WHEN 9 PERFORM ADD-OPERATOR
                WHEN OTHER MOVE "N" TO STAY-OPEN
            END-EVALUATE
            END-PERFORM.
            CLOSE ITEM-FILE.
+           CLOSE SUPPLIER-FILE.
+           CLOSE OPERATOR-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE DELETED-ITEM-FILE.
            STOP RUN.
 
+       BOOTSTRAP-OPERATOR.
+           DISPLAY " ".
+           DISPLAY "NO OPERATORS ARE ON FILE YET.".
+           DISPLAY "CREATE THE FIRST SUPERVISOR ACCOUNT.".
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT OPERATOR-ID.
+           DISPLAY "ENTER PASSWORD: " WITH NO ADVANCING.
+           ACCEPT OPERATOR-PASSWORD.
+           MOVE "S" TO OPERATOR-ROLE.
+           WRITE OPERATOR-RECORD
+               INVALID KEY DISPLAY "OPERATOR ID TAKEN"
+           END-WRITE.
+
+       LOGIN-PARAG.
+           PERFORM UNTIL LOGIN-OK = "Y"
+               DISPLAY " "
+               DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+               ACCEPT OPERATOR-ID
+               DISPLAY "ENTER PASSWORD: " WITH NO ADVANCING
+               ACCEPT OPERATOR-INPUT-PASSWORD
+               MOVE "Y" TO OPERATOR-EXIST
+               READ OPERATOR-FILE
+                   INVALID KEY MOVE "N" TO OPERATOR-EXIST
+               END-READ
+               IF OPERATOR-EXIST = "N" OR
+                   OPERATOR-PASSWORD NOT = OPERATOR-INPUT-PASSWORD
+                   DISPLAY "INVALID OPERATOR ID OR PASSWORD"
+               ELSE
+                   MOVE "Y" TO LOGIN-OK
+                   MOVE OPERATOR-ID TO CURRENT-OPERATOR
+                   MOVE OPERATOR-ROLE TO CURRENT-ROLE
+               END-IF
+           END-PERFORM.
+
        ADD-ITEM.
            DISPLAY " "
-           DISPLAY "ENTER ITEM CODE: " WITH NO ADVANCING.
-           ACCEPT ITEM-CODE.
+           MOVE "N" TO CODE-VALID
+           PERFORM UNTIL CODE-VALID = "Y"
+               DISPLAY "ENTER ITEM CODE: " WITH NO ADVANCING
+               ACCEPT ITEM-CODE
+               IF ITEM-CODE = SPACES
+                   DISPLAY "ITEM CODE CANNOT BE BLANK"
+               ELSE
+                   MOVE "Y" TO CODE-VALID
+               END-IF
+           END-PERFORM.
            DISPLAY "ENTER ITEM NAME: " WITH NO ADVANCING.
            ACCEPT ITEM-NAME.
-           DISPLAY "ENTER ITEM PRICE: " WITH NO ADVANCING.
-           ACCEPT ITEM-PRICE.
+           MOVE "N" TO PRICE-VALID
+           PERFORM UNTIL PRICE-VALID = "Y"
+               DISPLAY "ENTER ITEM PRICE: " WITH NO ADVANCING
+               ACCEPT PRICE-INPUT
+               IF FUNCTION TEST-NUMVAL(PRICE-INPUT) = 0
+                   MOVE FUNCTION NUMVAL(PRICE-INPUT) TO ITEM-PRICE
+                   MOVE "Y" TO PRICE-VALID
+               ELSE
+                   DISPLAY "INVALID PRICE - NUMERIC VALUE REQUIRED"
+               END-IF
+           END-PERFORM.
+           DISPLAY "ENTER QUANTITY ON HAND: " WITH NO ADVANCING.
+           ACCEPT QUANTITY-ON-HAND.
+           DISPLAY "ENTER REORDER LEVEL: " WITH NO ADVANCING.
+           ACCEPT REORDER-LEVEL.
+           DISPLAY "ENTER SUPPLIER CODE: " WITH NO ADVANCING.
+           ACCEPT ITEM-SUPPLIER-CODE.
            DISPLAY " "
            WRITE STOCK-ITEMS
                INVALID KEY DISPLAY "CODE TAKEN"
+               NOT INVALID KEY
+                   MOVE SPACES TO AUDIT-OLD-VALUE
+                   STRING ITEM-NAME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       ITEM-PRICE DELIMITED BY SIZE
+                       INTO AUDIT-NEW-VALUE
+                   END-STRING
+                   MOVE "ADD" TO AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-ENTRY
            END-WRITE.
 
        DELETE-ITEM.
            DISPLAY " "
-           DISPLAY "ENTER ITEM CODE TO DELETE: " WITH NO ADVANCING.
-           ACCEPT ITEM-CODE.
-           DELETE ITEM-FILE
-               INVALID KEY DISPLAY "ITEM CODE DOESN'T EXIST"
-           END-DELETE.
+           IF NOT CURRENT-OPERATOR-IS-SUPERVISOR
+               DISPLAY "ACCESS DENIED - SUPERVISOR ONLY"
+           ELSE
+               MOVE "Y" TO ITEM-EXIST
+               DISPLAY "ENTER ITEM CODE TO DELETE: " WITH NO ADVANCING
+               ACCEPT ITEM-CODE
+               READ ITEM-FILE
+                   INVALID KEY MOVE "N" TO ITEM-EXIST
+               END-READ
+               IF ITEM-EXIST="N"
+                   DISPLAY "ITEM CODE DOESN'T EXIST"
+               ELSE
+                   MOVE SPACES TO AUDIT-OLD-VALUE
+                   STRING ITEM-NAME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       ITEM-PRICE DELIMITED BY SIZE
+                       INTO AUDIT-OLD-VALUE
+                   END-STRING
+                   MOVE STOCK-ITEMS TO DELETED-STOCK-ITEMS
+                   WRITE DELETED-STOCK-ITEMS
+                   DELETE ITEM-FILE
+                       INVALID KEY DISPLAY "ITEM CODE DOESN'T EXIST"
+                       NOT INVALID KEY
+                           MOVE SPACES TO AUDIT-NEW-VALUE
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           PERFORM WRITE-AUDIT-ENTRY
+                   END-DELETE
+               END-IF
+           END-IF.
 
        UPDATE-ITEM.
            MOVE "Y" TO ITEM-EXIST.
            DISPLAY " "
-           DISPLAY "ENTER ITEM CODE: " WITH NO ADVANCING.
-           ACCEPT ITEM-CODE.
+           MOVE "N" TO CODE-VALID
+           PERFORM UNTIL CODE-VALID = "Y"
+               DISPLAY "ENTER ITEM CODE: " WITH NO ADVANCING
+               ACCEPT ITEM-CODE
+               IF ITEM-CODE = SPACES
+                   DISPLAY "ITEM CODE CANNOT BE BLANK"
+               ELSE
+                   MOVE "Y" TO CODE-VALID
+               END-IF
+           END-PERFORM.
            READ ITEM-FILE
                INVALID KEY MOVE "N" TO ITEM-EXIST
            END-READ
            IF ITEM-EXIST="N"
                DISPLAY "ITEM DOESN'T EXIST"
            ELSE
+               MOVE SPACES TO AUDIT-OLD-VALUE
+               STRING ITEM-NAME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ITEM-PRICE DELIMITED BY SIZE
+                   INTO AUDIT-OLD-VALUE
+               END-STRING
                DISPLAY "ENTER NEW ITEM NAME: " WITH NO ADVANCING
                ACCEPT ITEM-NAME
-               DISPLAY "ENTER NEW ITEM PRICE: " WITH NO ADVANCING
-               ACCEPT ITEM-PRICE
+               IF NOT CURRENT-OPERATOR-IS-SUPERVISOR
+                   DISPLAY "PRICE CHANGE REQUIRES SUPERVISOR - "
+                       "PRICE UNCHANGED"
+               ELSE
+                   MOVE "N" TO PRICE-VALID
+                   PERFORM UNTIL PRICE-VALID = "Y"
+                       DISPLAY "ENTER NEW ITEM PRICE: " WITH NO
+                           ADVANCING
+                       ACCEPT PRICE-INPUT
+                       IF FUNCTION TEST-NUMVAL(PRICE-INPUT) = 0
+                           MOVE FUNCTION NUMVAL(PRICE-INPUT)
+                               TO ITEM-PRICE
+                           MOVE "Y" TO PRICE-VALID
+                       ELSE
+                           DISPLAY "INVALID PRICE - NUMERIC VALUE "
+                               "REQUIRED"
+                       END-IF
+                   END-PERFORM
+               END-IF
+               REWRITE STOCK-ITEMS
+                   INVALID KEY DISPLAY "ITEM DOESN'T UPDATED"
+                   NOT INVALID KEY
+                       MOVE SPACES TO AUDIT-NEW-VALUE
+                       STRING ITEM-NAME DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           ITEM-PRICE DELIMITED BY SIZE
+                           INTO AUDIT-NEW-VALUE
+                       END-STRING
+                       MOVE "UPDATE" TO AUDIT-ACTION
+                       PERFORM WRITE-AUDIT-ENTRY
+               END-REWRITE
            END-IF.
-           REWRITE STOCK-ITEMS
-               INVALID KEY DISPLAY "ITEM DOESN'T UPDATED"
-           END-REWRITE.
 
        GET-ITEM.
            MOVE "Y" TO ITEM-EXIST.
@@ -109,4 +314,105 @@
                DISPLAY "ITEM CODE: " ITEM-CODE
                DISPLAY "ITEM NAME: " ITEM-NAME
                DISPLAY "ITEM PRICE: " ITEM-PRICE
+               DISPLAY "QUANTITY ON HAND: " QUANTITY-ON-HAND
            END-IF.
+
+       RECEIVE-STOCK.
+           MOVE "Y" TO ITEM-EXIST.
+           DISPLAY " "
+           DISPLAY "ENTER ITEM CODE TO RECEIVE STOCK: " WITH NO
+               ADVANCING.
+           ACCEPT ITEM-CODE.
+           READ ITEM-FILE
+               INVALID KEY MOVE "N" TO ITEM-EXIST
+           END-READ.
+           IF ITEM-EXIST="N"
+               DISPLAY "ITEM DOESN'T EXIST"
+           ELSE
+               DISPLAY "ENTER QUANTITY RECEIVED: " WITH NO ADVANCING
+               ACCEPT MOVEMENT-QTY
+               ADD MOVEMENT-QTY TO QUANTITY-ON-HAND
+               REWRITE STOCK-ITEMS
+                   INVALID KEY DISPLAY "ITEM DOESN'T UPDATED"
+               END-REWRITE
+           END-IF.
+
+       ISSUE-STOCK.
+           MOVE "Y" TO ITEM-EXIST.
+           DISPLAY " "
+           DISPLAY "ENTER ITEM CODE TO ISSUE STOCK: " WITH NO
+               ADVANCING.
+           ACCEPT ITEM-CODE.
+           READ ITEM-FILE
+               INVALID KEY MOVE "N" TO ITEM-EXIST
+           END-READ.
+           IF ITEM-EXIST="N"
+               DISPLAY "ITEM DOESN'T EXIST"
+           ELSE
+               DISPLAY "ENTER QUANTITY ISSUED: " WITH NO ADVANCING
+               ACCEPT MOVEMENT-QTY
+               IF MOVEMENT-QTY > QUANTITY-ON-HAND
+                   DISPLAY "NOT ENOUGH STOCK ON HAND"
+               ELSE
+                   SUBTRACT MOVEMENT-QTY FROM QUANTITY-ON-HAND
+                   REWRITE STOCK-ITEMS
+                       INVALID KEY DISPLAY "ITEM DOESN'T UPDATED"
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       ADD-SUPPLIER.
+           DISPLAY " "
+           DISPLAY "ENTER SUPPLIER CODE: " WITH NO ADVANCING.
+           ACCEPT SUPPLIER-CODE.
+           DISPLAY "ENTER SUPPLIER NAME: " WITH NO ADVANCING.
+           ACCEPT SUPPLIER-NAME.
+           DISPLAY "ENTER SUPPLIER CONTACT: " WITH NO ADVANCING.
+           ACCEPT SUPPLIER-CONTACT.
+           DISPLAY "ENTER LEAD TIME (DAYS): " WITH NO ADVANCING.
+           ACCEPT LEAD-TIME.
+           DISPLAY " "
+           WRITE SUPPLIER-RECORD
+               INVALID KEY DISPLAY "SUPPLIER CODE TAKEN"
+           END-WRITE.
+
+       GET-SUPPLIER.
+           MOVE "Y" TO SUPPLIER-EXIST.
+           DISPLAY " "
+           DISPLAY "ENTER SUPPLIER CODE TO FIND: " WITH NO ADVANCING.
+           ACCEPT SUPPLIER-CODE.
+           READ SUPPLIER-FILE
+               INVALID KEY MOVE "N" TO SUPPLIER-EXIST
+           END-READ.
+           IF SUPPLIER-EXIST="N"
+               DISPLAY "SUPPLIER DOESN'T EXIST"
+           ELSE
+               DISPLAY "SUPPLIER CODE: " SUPPLIER-CODE
+               DISPLAY "SUPPLIER NAME: " SUPPLIER-NAME
+               DISPLAY "SUPPLIER CONTACT: " SUPPLIER-CONTACT
+               DISPLAY "LEAD TIME (DAYS): " LEAD-TIME
+           END-IF.
+
+       ADD-OPERATOR.
+           DISPLAY " "
+           IF NOT CURRENT-OPERATOR-IS-SUPERVISOR
+               DISPLAY "ACCESS DENIED - SUPERVISOR ONLY"
+           ELSE
+               DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+               ACCEPT OPERATOR-ID
+               DISPLAY "ENTER PASSWORD: " WITH NO ADVANCING
+               ACCEPT OPERATOR-PASSWORD
+               DISPLAY "ENTER ROLE (S=SUPERVISOR, C=CLERK): "
+                   WITH NO ADVANCING
+               ACCEPT OPERATOR-ROLE
+               WRITE OPERATOR-RECORD
+                   INVALID KEY DISPLAY "OPERATOR ID TAKEN"
+               END-WRITE
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE ITEM-CODE TO AUDIT-ITEM-CODE.
+           MOVE CURRENT-OPERATOR TO AUDIT-OPERATOR.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           WRITE AUDIT-RECORD.
