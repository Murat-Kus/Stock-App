@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reorder-list.
+      *********************************
+      *AUTHOR. MURAT KU�.
+      *DATE-WRITTEN. 15/06/2023.
+      *PURPOSE. LISTS EVERY ITEM WHOSE QUANTITY-ON-HAND HAS
+      *DROPPED BELOW ITS REORDER-LEVEL, SO PURCHASING HAS A
+      *WORK LIST WITHOUT WAITING FOR THE WAREHOUSE TO NOTICE.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\itemfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+           SELECT REORDER-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\reorder.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       COPY ITEMREC.
+
+       FD  REORDER-FILE.
+       01  REORDER-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-FILE PIC X VALUE "N".
+
+       01  HEADING-LINE-1.
+           02 FILLER PIC X(20) VALUE "ITEM CODE".
+           02 FILLER PIC X(22) VALUE "ITEM NAME".
+           02 FILLER PIC X(15) VALUE "QTY ON HAND".
+           02 FILLER PIC X(15) VALUE "REORDER LEVEL".
+
+       01  DETAIL-LINE.
+           02 DL-ITEM-CODE PIC X(5).
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 DL-ITEM-NAME PIC X(20).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DL-QUANTITY PIC ZZZZ9.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 DL-REORDER-LEVEL PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       START-PARAG.
+           OPEN INPUT ITEM-FILE.
+           OPEN OUTPUT REORDER-FILE.
+
+           MOVE HEADING-LINE-1 TO REORDER-LINE.
+           WRITE REORDER-LINE.
+
+           READ ITEM-FILE NEXT RECORD
+               AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               IF QUANTITY-ON-HAND < REORDER-LEVEL
+                   PERFORM WRITE-DETAIL-LINE
+               END-IF
+               READ ITEM-FILE NEXT RECORD
+                   AT END MOVE "Y" TO END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+           CLOSE ITEM-FILE.
+           CLOSE REORDER-FILE.
+           STOP RUN.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE ITEM-CODE TO DL-ITEM-CODE.
+           MOVE ITEM-NAME TO DL-ITEM-NAME.
+           MOVE QUANTITY-ON-HAND TO DL-QUANTITY.
+           MOVE REORDER-LEVEL TO DL-REORDER-LEVEL.
+           MOVE DETAIL-LINE TO REORDER-LINE.
+           WRITE REORDER-LINE.
