@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. po-gen.
+      *********************************
+      *AUTHOR. MURAT KU�.
+      *DATE-WRITTEN. 15/06/2023.
+      *PURPOSE. TAKES THE ITEMS BELOW THEIR REORDER LEVEL AND
+      *GROUPS THEM BY SUPPLIER-CODE, PRINTING ONE PURCHASE ORDER
+      *LISTING PER SUPPLIER INSTEAD OF ONE REORDER LIST THAT HAS
+      *TO BE SORTED BY HAND BEFORE PHONING SUPPLIERS.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\itemfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+           SELECT SUPPLIER-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\supplierfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SUPPLIER-CODE.
+
+           SELECT PO-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\purchaseorders.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\posort.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       COPY ITEMREC.
+
+       FD  SUPPLIER-FILE.
+       COPY SUPREC.
+
+       FD  PO-FILE.
+       01  PO-LINE PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+        02 SW-SUPPLIER-CODE PIC X(5).
+        02 SW-ITEM-CODE PIC X(5).
+        02 SW-ITEM-NAME PIC X(20).
+        02 SW-QUANTITY PIC 9(5).
+        02 SW-REORDER-LEVEL PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-ITEMS PIC X VALUE "N".
+       01  END-OF-SORT PIC X VALUE "N".
+       01  SUPPLIER-EXIST PIC X.
+       01  CURRENT-SUPPLIER-CODE PIC X(5) VALUE SPACES.
+
+       01  HEADING-LINE-1.
+           02 FILLER PIC X(24) VALUE "PURCHASE ORDER SUPPLIER:".
+           02 HL-SUPPLIER-CODE PIC X(5).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 HL-SUPPLIER-NAME PIC X(20).
+
+       01  DETAIL-LINE.
+           02 DL-ITEM-CODE PIC X(5).
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 DL-ITEM-NAME PIC X(20).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DL-QUANTITY PIC ZZZZ9.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 DL-REORDER-LEVEL PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       START-PARAG.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-SUPPLIER-CODE SW-ITEM-CODE
+               INPUT PROCEDURE IS SELECT-LOW-STOCK
+               OUTPUT PROCEDURE IS PRINT-PO-LISTING.
+           STOP RUN.
+
+       SELECT-LOW-STOCK.
+           OPEN INPUT ITEM-FILE.
+
+           READ ITEM-FILE NEXT RECORD
+               AT END MOVE "Y" TO END-OF-ITEMS
+           END-READ.
+
+           PERFORM UNTIL END-OF-ITEMS = "Y"
+               IF QUANTITY-ON-HAND < REORDER-LEVEL
+                   MOVE ITEM-SUPPLIER-CODE TO SW-SUPPLIER-CODE
+                   MOVE ITEM-CODE TO SW-ITEM-CODE
+                   MOVE ITEM-NAME TO SW-ITEM-NAME
+                   MOVE QUANTITY-ON-HAND TO SW-QUANTITY
+                   MOVE REORDER-LEVEL TO SW-REORDER-LEVEL
+                   RELEASE SORT-RECORD
+               END-IF
+               READ ITEM-FILE NEXT RECORD
+                   AT END MOVE "Y" TO END-OF-ITEMS
+               END-READ
+           END-PERFORM.
+
+           CLOSE ITEM-FILE.
+
+       PRINT-PO-LISTING.
+           OPEN OUTPUT PO-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+
+           RETURN SORT-WORK-FILE
+               AT END MOVE "Y" TO END-OF-SORT
+           END-RETURN.
+
+           PERFORM UNTIL END-OF-SORT = "Y"
+               IF SW-SUPPLIER-CODE NOT = CURRENT-SUPPLIER-CODE
+                   PERFORM PRINT-SUPPLIER-HEADING
+                   MOVE SW-SUPPLIER-CODE TO CURRENT-SUPPLIER-CODE
+               END-IF
+               PERFORM PRINT-PO-DETAIL-LINE
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO END-OF-SORT
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE SUPPLIER-FILE.
+           CLOSE PO-FILE.
+
+       PRINT-SUPPLIER-HEADING.
+           MOVE "Y" TO SUPPLIER-EXIST.
+           MOVE SW-SUPPLIER-CODE TO SUPPLIER-CODE.
+           READ SUPPLIER-FILE
+               INVALID KEY MOVE "N" TO SUPPLIER-EXIST
+           END-READ.
+           MOVE SPACES TO PO-LINE.
+           WRITE PO-LINE.
+           MOVE SW-SUPPLIER-CODE TO HL-SUPPLIER-CODE.
+           IF SUPPLIER-EXIST = "N"
+               MOVE "UNKNOWN SUPPLIER" TO HL-SUPPLIER-NAME
+           ELSE
+               MOVE SUPPLIER-NAME TO HL-SUPPLIER-NAME
+           END-IF.
+           MOVE HEADING-LINE-1 TO PO-LINE.
+           WRITE PO-LINE.
+
+       PRINT-PO-DETAIL-LINE.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE SW-ITEM-CODE TO DL-ITEM-CODE.
+           MOVE SW-ITEM-NAME TO DL-ITEM-NAME.
+           MOVE SW-QUANTITY TO DL-QUANTITY.
+           MOVE SW-REORDER-LEVEL TO DL-REORDER-LEVEL.
+           MOVE DETAIL-LINE TO PO-LINE.
+           WRITE PO-LINE.
