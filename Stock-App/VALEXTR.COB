@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stock-valuation.
+      *********************************
+      *AUTHOR. MURAT KU�.
+      *DATE-WRITTEN. 15/06/2023.
+      *PURPOSE. READS ITEM-FILE AND WRITES A CSV EXTRACT OF ITEM
+      *PRICE TIMES QUANTITY ON HAND, WITH A GRAND TOTAL, FOR
+      *ACCOUNTING'S MONTH-END INVENTORY VALUATION.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\itemfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE.
+
+           SELECT VALUATION-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\valuation.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       COPY ITEMREC.
+
+       FD  VALUATION-FILE.
+       01  VALUATION-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-FILE PIC X VALUE "N".
+       01  EXTENDED-VALUE PIC 9(9)V99.
+       01  GRAND-TOTAL PIC 9(9)V99 VALUE ZERO.
+
+       01  EDIT-QUANTITY PIC ZZZZ9.
+       01  EDIT-PRICE PIC Z(6)9.99.
+       01  EDIT-EXTENDED-VALUE PIC Z(8)9.99.
+       01  EDIT-GRAND-TOTAL PIC Z(8)9.99.
+
+       01  DETAIL-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+       START-PARAG.
+           OPEN INPUT ITEM-FILE.
+           OPEN OUTPUT VALUATION-FILE.
+
+           MOVE "ITEM CODE,ITEM NAME,QUANTITY,UNIT PRICE,EXTENDED VALUE"
+               TO VALUATION-LINE.
+           WRITE VALUATION-LINE.
+
+           READ ITEM-FILE NEXT RECORD
+               AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               PERFORM WRITE-VALUATION-LINE
+               READ ITEM-FILE NEXT RECORD
+                   AT END MOVE "Y" TO END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-GRAND-TOTAL-LINE.
+
+           CLOSE ITEM-FILE.
+           CLOSE VALUATION-FILE.
+           STOP RUN.
+
+       WRITE-VALUATION-LINE.
+           COMPUTE EXTENDED-VALUE =
+               FUNCTION NUMVAL(ITEM-PRICE) * QUANTITY-ON-HAND.
+           ADD EXTENDED-VALUE TO GRAND-TOTAL.
+           MOVE QUANTITY-ON-HAND TO EDIT-QUANTITY.
+           MOVE ITEM-PRICE TO EDIT-PRICE.
+           MOVE EXTENDED-VALUE TO EDIT-EXTENDED-VALUE.
+           STRING ITEM-CODE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ITEM-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EDIT-QUANTITY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EDIT-PRICE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EDIT-EXTENDED-VALUE DELIMITED BY SIZE
+               INTO VALUATION-LINE
+           END-STRING.
+           WRITE VALUATION-LINE.
+
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL TO EDIT-GRAND-TOTAL.
+           STRING "GRAND TOTAL,,,," DELIMITED BY SIZE
+               EDIT-GRAND-TOTAL DELIMITED BY SIZE
+               INTO VALUATION-LINE
+           END-STRING.
+           WRITE VALUATION-LINE.
