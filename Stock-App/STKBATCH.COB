@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stock-batch.
+      *********************************
+      *AUTHOR. MURAT KU�.
+      *DATE-WRITTEN. 15/06/2023.
+      *PURPOSE. APPLIES A FILE OF ADD/UPDATE/DELETE TRANSACTIONS
+      *TO ITEM-FILE UNATTENDED, THE SAME WAY ADD-ITEM, UPDATE-ITEM
+      *AND DELETE-ITEM DO IT INTERACTIVELY, SO OVERNIGHT SUPPLIER
+      *FEEDS DON'T HAVE TO BE KEYED IN ONE AT A TIME.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\itemfile.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ITEM-CODE.
+
+           SELECT TRANSACTION-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\transactions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\auditfile.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DELETED-ITEM-FILE ASSIGN TO
+           "C:\Coding etc\Github Cobol\New folder\delitems.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+       COPY ITEMREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  DELETED-ITEM-FILE.
+       COPY ITEMREC REPLACING == STOCK-ITEMS ==
+           BY == DELETED-STOCK-ITEMS ==
+           == ITEM-NAME ==     BY == DEL-ITEM-NAME ==
+           == ITEM-CODE ==     BY == DEL-ITEM-CODE ==
+           == ITEM-PRICE ==    BY == DEL-ITEM-PRICE ==
+           == QUANTITY-ON-HAND == BY == DEL-QUANTITY-ON-HAND ==
+           == REORDER-LEVEL == BY == DEL-REORDER-LEVEL ==
+           == ITEM-SUPPLIER-CODE == BY == DEL-ITEM-SUPPLIER-CODE ==.
+
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-FILE PIC X VALUE "N".
+       01  ITEM-EXIST PIC X.
+       01  APPLIED-COUNT PIC 9(5) VALUE ZERO.
+       01  REJECTED-COUNT PIC 9(5) VALUE ZERO.
+       01  BATCH-OPERATOR PIC X(10) VALUE "BATCH".
+
+       PROCEDURE DIVISION.
+       START-PARAG.
+           OPEN I-O ITEM-FILE.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND DELETED-ITEM-FILE.
+
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               PERFORM APPLY-TRANSACTION
+               READ TRANSACTION-FILE
+                   AT END MOVE "Y" TO END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY " "
+           DISPLAY "TRANSACTIONS APPLIED : " APPLIED-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED: " REJECTED-COUNT.
+
+           CLOSE ITEM-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE DELETED-ITEM-FILE.
+           STOP RUN.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-ACTION-ADD
+                   PERFORM APPLY-ADD
+               WHEN TRANS-ACTION-UPDATE
+                   PERFORM APPLY-UPDATE
+               WHEN TRANS-ACTION-DELETE
+                   PERFORM APPLY-DELETE
+               WHEN OTHER
+                   DISPLAY "REJECTED - UNKNOWN ACTION FOR ITEM "
+                       TRANS-ITEM-CODE
+                   ADD 1 TO REJECTED-COUNT
+           END-EVALUATE.
+
+       APPLY-ADD.
+           MOVE TRANS-ITEM-CODE TO ITEM-CODE.
+           MOVE TRANS-NEW-NAME TO ITEM-NAME.
+           MOVE TRANS-NEW-PRICE TO ITEM-PRICE.
+           MOVE TRANS-NEW-QTY TO QUANTITY-ON-HAND.
+           MOVE TRANS-NEW-REORDER-LEVEL TO REORDER-LEVEL.
+           MOVE TRANS-NEW-SUPPLIER-CODE TO ITEM-SUPPLIER-CODE.
+           WRITE STOCK-ITEMS
+               INVALID KEY
+                   DISPLAY "REJECTED - CODE TAKEN: " TRANS-ITEM-CODE
+                   ADD 1 TO REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE SPACES TO AUDIT-OLD-VALUE
+                   STRING ITEM-NAME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       ITEM-PRICE DELIMITED BY SIZE
+                       INTO AUDIT-NEW-VALUE
+                   END-STRING
+                   MOVE "ADD" TO AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-ENTRY
+                   ADD 1 TO APPLIED-COUNT
+           END-WRITE.
+
+       APPLY-UPDATE.
+           MOVE "Y" TO ITEM-EXIST.
+           MOVE TRANS-ITEM-CODE TO ITEM-CODE.
+           READ ITEM-FILE
+               INVALID KEY MOVE "N" TO ITEM-EXIST
+           END-READ.
+           IF ITEM-EXIST = "N"
+               DISPLAY "REJECTED - CODE NOT FOUND: " TRANS-ITEM-CODE
+               ADD 1 TO REJECTED-COUNT
+           ELSE
+               MOVE SPACES TO AUDIT-OLD-VALUE
+               STRING ITEM-NAME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ITEM-PRICE DELIMITED BY SIZE
+                   INTO AUDIT-OLD-VALUE
+               END-STRING
+               MOVE TRANS-NEW-NAME TO ITEM-NAME
+               MOVE TRANS-NEW-PRICE TO ITEM-PRICE
+               MOVE TRANS-NEW-QTY TO QUANTITY-ON-HAND
+               REWRITE STOCK-ITEMS
+                   INVALID KEY
+                       DISPLAY "REJECTED - REWRITE FAILED: "
+                           TRANS-ITEM-CODE
+                       ADD 1 TO REJECTED-COUNT
+                   NOT INVALID KEY
+                       MOVE SPACES TO AUDIT-NEW-VALUE
+                       STRING ITEM-NAME DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           ITEM-PRICE DELIMITED BY SIZE
+                           INTO AUDIT-NEW-VALUE
+                       END-STRING
+                       MOVE "UPDATE" TO AUDIT-ACTION
+                       PERFORM WRITE-AUDIT-ENTRY
+                       ADD 1 TO APPLIED-COUNT
+               END-REWRITE
+           END-IF.
+
+       APPLY-DELETE.
+           MOVE "Y" TO ITEM-EXIST.
+           MOVE TRANS-ITEM-CODE TO ITEM-CODE.
+           READ ITEM-FILE
+               INVALID KEY MOVE "N" TO ITEM-EXIST
+           END-READ.
+           IF ITEM-EXIST = "N"
+               DISPLAY "REJECTED - CODE NOT FOUND: " TRANS-ITEM-CODE
+               ADD 1 TO REJECTED-COUNT
+           ELSE
+               MOVE SPACES TO AUDIT-OLD-VALUE
+               STRING ITEM-NAME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ITEM-PRICE DELIMITED BY SIZE
+                   INTO AUDIT-OLD-VALUE
+               END-STRING
+               MOVE STOCK-ITEMS TO DELETED-STOCK-ITEMS
+               WRITE DELETED-STOCK-ITEMS
+               DELETE ITEM-FILE
+                   INVALID KEY
+                       DISPLAY "REJECTED - DELETE FAILED: "
+                           TRANS-ITEM-CODE
+                       ADD 1 TO REJECTED-COUNT
+                   NOT INVALID KEY
+                       MOVE SPACES TO AUDIT-NEW-VALUE
+                       MOVE "DELETE" TO AUDIT-ACTION
+                       PERFORM WRITE-AUDIT-ENTRY
+                       ADD 1 TO APPLIED-COUNT
+               END-DELETE
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE ITEM-CODE TO AUDIT-ITEM-CODE.
+           MOVE BATCH-OPERATOR TO AUDIT-OPERATOR.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           WRITE AUDIT-RECORD.
